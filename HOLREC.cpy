@@ -0,0 +1,9 @@
+      *> ---------------------------------------------------------
+      *> HOLREC - one posted non-business day per line in the
+      *> holiday/business-day master file (HOLFILE) read by
+      *> DTHOLCHK.
+      *> ---------------------------------------------------------
+       01  HOL-RECORD.
+           05  HOL-DATE                 PIC 9(8).
+           05  HOL-SEP                  PIC X.
+           05  HOL-DESC                 PIC X(20).
