@@ -0,0 +1,16 @@
+      *> ---------------------------------------------------------
+      *> EXCPREC - one rejected date/time entry per line in the
+      *> EXCPFIL exceptions report, written by both the interactive
+      *> BUG program and the batch DTBATCH program so supervisors
+      *> get one reconcilable report regardless of entry path.
+      *> ---------------------------------------------------------
+       01  WS-EXCEPTION-RECORD.
+           05  EXC-SEQ-NO               PIC 9(6).
+           05  EXC-SEP1                 PIC X.
+           05  EXC-RUN-DATE             PIC 9(8).
+           05  EXC-SEP2                 PIC X.
+           05  EXC-DATE-IN              PIC 9(8).
+           05  EXC-SEP3                 PIC X.
+           05  EXC-TIME-IN              PIC 9(6).
+           05  EXC-SEP4                 PIC X.
+           05  EXC-REASON               PIC X(40).
