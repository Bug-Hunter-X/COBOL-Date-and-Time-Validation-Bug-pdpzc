@@ -1,16 +1,169 @@
-01  WS-AREA. 
-    05  WS-DATE PIC 9(6). 
-    05  WS-TIME PIC 9(6). 
-
-PROCEDURE DIVISION.
-    DISPLAY "Enter date (YYYYMMDD):" 
-    ACCEPT WS-DATE
-    DISPLAY "Enter time (HHMMSS):" 
-    ACCEPT WS-TIME
-
-    IF WS-DATE > 20231231 THEN
-       DISPLAY "Invalid date." 
-    ELSE
-       DISPLAY "Valid date and time." 
-    END-IF.
-    STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUG.
+      *> ---------------------------------------------------------
+      *> BUG - interactive single-entry date/time validator.
+      *> Reads one date/time pair from the console and validates
+      *> it by calling the shared DTVALID subroutine, so the
+      *> interactive entry path and the batch path (DTBATCH) agree
+      *> on exactly the same validation rules.
+      *> ---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DT-CTL-FILE ASSIGN TO "DTCTLFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "DTAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO "EXCPFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DT-CTL-FILE.
+       01  CTL-RECORD                   PIC 9(8).
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  EXCEPT-FILE.
+       COPY EXCPREC.
+
+       WORKING-STORAGE SECTION.
+       COPY WSAREA.
+
+       01  WS-CTL-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-STATUS              PIC X(2) VALUE SPACES.
+       01  WS-EXCEPT-STATUS             PIC X(2) VALUE SPACES.
+       01  WS-MAX-DATE                  PIC 9(8).
+       01  WS-RUN-DATE                  PIC 9(8).
+
+       01  WS-STATUS-CODE               PIC 9(2).
+       01  WS-REASON                    PIC X(40).
+
+       01  WS-NONBUS-FLAG               PIC X VALUE "N".
+           88  IS-NONBUS-DAY                   VALUE "Y".
+       01  WS-NONBUS-REASON             PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+
+           DISPLAY "Enter date (YYYYMMDD):"
+           ACCEPT WS-DATE-N
+           DISPLAY "Enter time (HHMMSS):"
+           ACCEPT WS-TIME-N
+
+           PERFORM LOAD-MAX-DATE
+
+           CALL "DTVALID" USING WS-AREA WS-MAX-DATE
+                                 WS-STATUS-CODE WS-REASON
+           END-CALL
+
+           EVALUATE TRUE
+              WHEN WS-STATUS-CODE = 0
+                 PERFORM CHECK-BUSINESS-DAY
+                 IF IS-NONBUS-DAY
+                    DISPLAY "Valid date and time - non-business day ("
+                            FUNCTION TRIM (WS-NONBUS-REASON) ")."
+                    PERFORM WRITE-EXCEPTION
+                 ELSE
+                    DISPLAY "Valid date and time."
+                 END-IF
+              WHEN WS-STATUS-CODE < 20
+                 DISPLAY "Invalid date."
+                 PERFORM WRITE-EXCEPTION
+              WHEN OTHER
+                 DISPLAY "Invalid time."
+                 PERFORM WRITE-EXCEPTION
+           END-EVALUATE
+
+           PERFORM WRITE-AUDIT-ENTRY
+
+           STOP RUN.
+
+       CHECK-BUSINESS-DAY.
+           CALL "DTHOLCHK" USING WS-AREA
+                                  WS-NONBUS-FLAG WS-NONBUS-REASON
+           END-CALL.
+
+       WRITE-EXCEPTION.
+      *> One entry per run, so the sequence number is always 1 - the
+      *> run-date stamp is what distinguishes one rejected entry from
+      *> the next in the accumulated EXCPFIL report.
+           MOVE 1           TO EXC-SEQ-NO
+           MOVE SPACE       TO EXC-SEP1
+           MOVE WS-RUN-DATE TO EXC-RUN-DATE
+           MOVE SPACE       TO EXC-SEP2
+           MOVE WS-DATE-N   TO EXC-DATE-IN
+           MOVE SPACE       TO EXC-SEP3
+           MOVE WS-TIME-N   TO EXC-TIME-IN
+           MOVE SPACE       TO EXC-SEP4
+           IF IS-NONBUS-DAY
+              MOVE SPACES TO EXC-REASON
+              STRING "Non-business day - "
+                     FUNCTION TRIM (WS-NONBUS-REASON)
+                     DELIMITED BY SIZE
+                     INTO EXC-REASON
+           ELSE
+              MOVE WS-REASON TO EXC-REASON
+           END-IF
+           OPEN EXTEND EXCEPT-FILE
+           IF WS-EXCEPT-STATUS NOT = "00"
+              OPEN OUTPUT EXCEPT-FILE
+           END-IF
+           WRITE WS-EXCEPTION-RECORD
+           CLOSE EXCEPT-FILE.
+
+       LOAD-MAX-DATE.
+      *> The upper bound for an acceptable date is normally the
+      *> current system date, but a site can override it (e.g. to
+      *> extend the window for future-dated postings) by dropping a
+      *> single YYYYMMDD record in the DTCTLFIL control file.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-MAX-DATE
+           OPEN INPUT DT-CTL-FILE
+           IF WS-CTL-STATUS = "00"
+              READ DT-CTL-FILE
+                 NOT AT END
+                    MOVE CTL-RECORD TO WS-MAX-DATE
+              END-READ
+              CLOSE DT-CTL-FILE
+           END-IF.
+
+       WRITE-AUDIT-ENTRY.
+      *> DTAUDIT accumulates across runs so every check this program
+      *> has ever made - pass or fail - stays on the record for
+      *> compliance review.
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP
+           MOVE SPACE       TO AUD-SEP1
+           MOVE WS-DATE-N   TO AUD-DATE-IN
+           MOVE SPACE       TO AUD-SEP2
+           MOVE WS-TIME-N   TO AUD-TIME-IN
+           MOVE SPACE       TO AUD-SEP3
+           EVALUATE TRUE
+              WHEN WS-STATUS-CODE NOT = 0
+                 MOVE "FAIL" TO AUD-RESULT
+                 MOVE WS-REASON TO AUD-REASON
+              WHEN IS-NONBUS-DAY
+                 MOVE "NBUS" TO AUD-RESULT
+                 MOVE SPACES TO AUD-REASON
+                 STRING "Non-business day - "
+                        FUNCTION TRIM (WS-NONBUS-REASON)
+                        DELIMITED BY SIZE
+                        INTO AUD-REASON
+              WHEN OTHER
+                 MOVE "PASS" TO AUD-RESULT
+                 MOVE SPACES TO AUD-REASON
+           END-EVALUATE
+           MOVE SPACE       TO AUD-SEP4
+           WRITE WS-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
