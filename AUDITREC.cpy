@@ -0,0 +1,15 @@
+      *> ---------------------------------------------------------
+      *> AUDITREC - one line per validation decision, pass or fail,
+      *> written to the DTAUDIT log by BUG and DTBATCH so auditors
+      *> have a durable record of every date/time check performed.
+      *> ---------------------------------------------------------
+       01  WS-AUDIT-RECORD.
+           05  AUD-TIMESTAMP            PIC 9(14).
+           05  AUD-SEP1                 PIC X.
+           05  AUD-DATE-IN              PIC 9(8).
+           05  AUD-SEP2                 PIC X.
+           05  AUD-TIME-IN              PIC 9(6).
+           05  AUD-SEP3                 PIC X.
+           05  AUD-RESULT               PIC X(4).
+           05  AUD-SEP4                 PIC X.
+           05  AUD-REASON               PIC X(40).
