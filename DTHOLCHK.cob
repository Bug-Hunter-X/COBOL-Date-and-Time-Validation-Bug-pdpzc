@@ -0,0 +1,104 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTHOLCHK.
+      *> ---------------------------------------------------------
+      *> DTHOLCHK - business-day cross-check subroutine.
+      *> Passing calendar validation (DTVALID) does not mean a
+      *> date is usable for posting - it also has to be a real
+      *> processing day. DTHOLCHK flags weekends and dates found
+      *> in the HOLFILE holiday master, separately from the
+      *> "invalid date" result DTVALID already reports, so callers
+      *> can catch non-business-day postings before they reach
+      *> downstream jobs that reject them.
+      *>
+      *> The holiday master is loaded into a table on the first
+      *> call and searched on every call after that - HOLFILE is
+      *> small (a year or so of posted holidays) and is not
+      *> expected to change mid-run.
+      *>
+      *>   LK-NONBUS-FLAG     "Y" if the date is not a business day
+      *>   LK-NONBUS-REASON   "WEEKEND" or "HOLIDAY", else spaces
+      *> ---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOL-FILE ASSIGN TO "HOLFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOL-FILE.
+       COPY HOLREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-HOL-FILE-STATUS           PIC X(2) VALUE SPACES.
+       01  WS-FIRST-CALL                PIC X VALUE "Y".
+           88  IS-FIRST-CALL                   VALUE "Y".
+       01  WS-HOL-EOF                   PIC X VALUE "N".
+           88  END-OF-HOL-FILE                 VALUE "Y".
+
+       01  WS-HOL-COUNT                 PIC 9(4) VALUE ZERO.
+       01  WS-HOL-TABLE.
+           05  WS-HOL-ENTRY OCCURS 1 TO 1000 TIMES
+                            DEPENDING ON WS-HOL-COUNT
+                            INDEXED BY HOL-IDX.
+               10  WS-HOL-DATE          PIC 9(8).
+
+       01  WS-WEEKDAY-INT               PIC 9(8).
+       01  WS-WEEKDAY                   PIC 9.
+
+       LINKAGE SECTION.
+       COPY WSAREA.
+
+       01  LK-NONBUS-FLAG               PIC X.
+           88  LK-IS-NONBUS-DAY                 VALUE "Y".
+       01  LK-NONBUS-REASON             PIC X(20).
+
+       PROCEDURE DIVISION USING WS-AREA
+                                 LK-NONBUS-FLAG LK-NONBUS-REASON.
+       MAIN-LOGIC.
+           IF IS-FIRST-CALL
+              PERFORM LOAD-HOLIDAY-TABLE
+              MOVE "N" TO WS-FIRST-CALL
+           END-IF
+
+           MOVE "N" TO LK-NONBUS-FLAG
+           MOVE SPACES TO LK-NONBUS-REASON
+
+           MOVE FUNCTION INTEGER-OF-DATE (WS-DATE-N) TO WS-WEEKDAY-INT
+           MOVE FUNCTION MOD (WS-WEEKDAY-INT, 7) TO WS-WEEKDAY
+
+           IF WS-WEEKDAY = 0 OR WS-WEEKDAY = 6
+              SET LK-IS-NONBUS-DAY TO TRUE
+              MOVE "WEEKEND" TO LK-NONBUS-REASON
+           ELSE
+              PERFORM CHECK-HOLIDAY-TABLE
+           END-IF
+
+           GOBACK.
+
+       LOAD-HOLIDAY-TABLE.
+           OPEN INPUT HOL-FILE
+           IF WS-HOL-FILE-STATUS = "00"
+              PERFORM UNTIL END-OF-HOL-FILE
+                 READ HOL-FILE
+                    AT END
+                       SET END-OF-HOL-FILE TO TRUE
+                    NOT AT END
+                       ADD 1 TO WS-HOL-COUNT
+                       MOVE HOL-DATE TO WS-HOL-DATE (WS-HOL-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE HOL-FILE
+           END-IF.
+
+       CHECK-HOLIDAY-TABLE.
+           IF WS-HOL-COUNT > 0
+              SET HOL-IDX TO 1
+              SEARCH WS-HOL-ENTRY
+                 WHEN WS-HOL-DATE (HOL-IDX) = WS-DATE-N
+                    SET LK-IS-NONBUS-DAY TO TRUE
+                    MOVE "HOLIDAY" TO LK-NONBUS-REASON
+              END-SEARCH
+           END-IF.
