@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALID.
+      *> ---------------------------------------------------------
+      *> DTVALID - shared date/time validation subroutine.
+      *> Callers pass the WS-AREA date/time fields and the cutoff
+      *> date to check against; DTVALID returns a two-digit status
+      *> code and a short reason, so every program in the shop
+      *> validates dates and times the same way instead of each
+      *> re-implementing the IF logic inline.
+      *>
+      *>   LK-STATUS-CODE   meaning
+      *>     00             valid date and time
+      *>     10             invalid date - month out of range
+      *>     11             invalid date - day out of range for month
+      *>     12             invalid date - beyond the cutoff date
+      *>     20             invalid time - hour out of range
+      *>     21             invalid time - minute out of range
+      *>     22             invalid time - second out of range
+      *> ---------------------------------------------------------
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-FULL-YEAR                 PIC 9(4).
+       01  WS-MAX-DAY                   PIC 9(2).
+
+       01  WS-MONTH-DAYS-LIST.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 28.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+           05  PIC 9(2) VALUE 30.
+           05  PIC 9(2) VALUE 31.
+       01  WS-MONTH-DAYS REDEFINES WS-MONTH-DAYS-LIST.
+           05  WS-MD                    PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-LEAP-FLAG                 PIC X VALUE "N".
+           88  IS-LEAP-YEAR                    VALUE "Y".
+
+       LINKAGE SECTION.
+       COPY WSAREA.
+
+       01  LK-MAX-DATE                  PIC 9(8).
+       01  LK-STATUS-CODE               PIC 9(2).
+       01  LK-REASON                    PIC X(40).
+
+       PROCEDURE DIVISION USING WS-AREA LK-MAX-DATE
+                                 LK-STATUS-CODE LK-REASON.
+       MAIN-LOGIC.
+           MOVE 0 TO LK-STATUS-CODE
+           MOVE SPACES TO LK-REASON
+
+           PERFORM VALIDATE-DATE
+           IF LK-STATUS-CODE = 0
+              PERFORM VALIDATE-TIME
+           END-IF
+
+           GOBACK.
+
+       VALIDATE-DATE.
+           IF WS-MM < 1 OR WS-MM > 12
+              MOVE 10 TO LK-STATUS-CODE
+              MOVE "Invalid date - bad month" TO LK-REASON
+           ELSE
+              COMPUTE WS-FULL-YEAR = WS-CC * 100 + WS-YY
+              PERFORM CHECK-LEAP-YEAR
+              MOVE WS-MD (WS-MM) TO WS-MAX-DAY
+              IF WS-MM = 2 AND IS-LEAP-YEAR
+                 MOVE 29 TO WS-MAX-DAY
+              END-IF
+              IF WS-DD < 1 OR WS-DD > WS-MAX-DAY
+                 MOVE 11 TO LK-STATUS-CODE
+                 MOVE "Invalid date - bad day" TO LK-REASON
+              ELSE
+                 IF WS-DATE-N > LK-MAX-DATE
+                    MOVE 12 TO LK-STATUS-CODE
+                    MOVE "Invalid date - beyond cutoff" TO LK-REASON
+                 END-IF
+              END-IF
+           END-IF.
+
+       CHECK-LEAP-YEAR.
+           MOVE "N" TO WS-LEAP-FLAG
+           IF FUNCTION MOD (WS-FULL-YEAR, 4) = 0
+              IF FUNCTION MOD (WS-FULL-YEAR, 100) NOT = 0
+                 OR FUNCTION MOD (WS-FULL-YEAR, 400) = 0
+                 SET IS-LEAP-YEAR TO TRUE
+              END-IF
+           END-IF.
+
+       VALIDATE-TIME.
+           IF WS-HH < 0 OR WS-HH > 23
+              MOVE 20 TO LK-STATUS-CODE
+              MOVE "Invalid time - bad hour" TO LK-REASON
+           ELSE
+              IF WS-MIN < 0 OR WS-MIN > 59
+                 MOVE 21 TO LK-STATUS-CODE
+                 MOVE "Invalid time - bad minute" TO LK-REASON
+              ELSE
+                 IF WS-SS < 0 OR WS-SS > 59
+                    MOVE 22 TO LK-STATUS-CODE
+                    MOVE "Invalid time - bad second" TO LK-REASON
+                 END-IF
+              END-IF
+           END-IF.
