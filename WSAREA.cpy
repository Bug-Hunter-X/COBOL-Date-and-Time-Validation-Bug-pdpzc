@@ -0,0 +1,19 @@
+      *> ---------------------------------------------------------
+      *> WSAREA - common date/time transaction layout.
+      *> Shared by DTVALID, DTHOLCHK, DTBATCH and the copybook
+      *> WS-DATE / WS-TIME fields used throughout the validators.
+      *> ---------------------------------------------------------
+       01  WS-AREA.
+           05  WS-DATE.
+               10  WS-CC               PIC 9(2).
+               10  WS-YY                PIC 9(2).
+               10  WS-MM                PIC 9(2).
+               10  WS-DD                PIC 9(2).
+           05  WS-DATE-N REDEFINES WS-DATE
+                                        PIC 9(8).
+           05  WS-TIME.
+               10  WS-HH                PIC 9(2).
+               10  WS-MIN               PIC 9(2).
+               10  WS-SS                PIC 9(2).
+           05  WS-TIME-N REDEFINES WS-TIME
+                                        PIC 9(6).
