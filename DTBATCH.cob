@@ -0,0 +1,408 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTBATCH.
+      *> ---------------------------------------------------------
+      *> DTBATCH - batch date/time validator.
+      *> Reads a sequential transaction file of WS-AREA-shaped
+      *> date/time pairs (one per line, DTCTL-style layout) and
+      *> applies the same DTVALID rules used by the interactive
+      *> BUG program to every record, so a full day's upload can
+      *> be validated in a single run instead of being retyped by
+      *> hand through the console.
+      *> ---------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANSFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT DT-CTL-FILE ASSIGN TO "DTCTLFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-STATUS.
+
+           SELECT EXCEPT-FILE ASSIGN TO "EXCPFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "DTAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "DTRESTRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT SUMMARY-FILE ASSIGN TO "DTSUMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       COPY WSAREA.
+
+       FD  DT-CTL-FILE.
+       01  CTL-RECORD                   PIC 9(8).
+
+       FD  EXCEPT-FILE.
+       COPY EXCPREC.
+
+       FD  AUDIT-FILE.
+       COPY AUDITREC.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD.
+           05  RST-SEQ-NO               PIC 9(6).
+           05  RST-SEP1                 PIC X.
+           05  RST-TOTAL-COUNT          PIC 9(6).
+           05  RST-SEP2                 PIC X.
+           05  RST-PASS-COUNT           PIC 9(6).
+           05  RST-SEP3                 PIC X.
+           05  RST-BADDATE-COUNT        PIC 9(6).
+           05  RST-SEP4                 PIC X.
+           05  RST-BADTIME-COUNT        PIC 9(6).
+           05  RST-SEP5                 PIC X.
+           05  RST-NONBUS-COUNT         PIC 9(6).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS              PIC X(2) VALUE SPACES.
+       01  WS-CTL-STATUS                PIC X(2) VALUE SPACES.
+       01  WS-EXCEPT-STATUS             PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-STATUS              PIC X(2) VALUE SPACES.
+       01  WS-RESTART-STATUS            PIC X(2) VALUE SPACES.
+       01  WS-MAX-DATE                  PIC 9(8).
+       01  WS-RUN-DATE                  PIC 9(8).
+       01  WS-SEQ-NO                    PIC 9(6) VALUE ZERO.
+
+       01  WS-CHECKPOINT-EVERY          PIC 9(4) VALUE 100.
+       01  WS-RESUMING                  PIC X VALUE "N".
+           88  IS-RESUMING                     VALUE "Y".
+
+       01  WS-EOF-FLAG                  PIC X VALUE "N".
+           88  END-OF-TRANS-FILE               VALUE "Y".
+
+       01  WS-STATUS-CODE               PIC 9(2).
+       01  WS-REASON                    PIC X(40).
+
+       01  WS-NONBUS-FLAG               PIC X.
+           88  IS-NONBUS-DAY                   VALUE "Y".
+       01  WS-NONBUS-REASON             PIC X(20).
+
+       01  WS-SUMMARY-STATUS            PIC X(2) VALUE SPACES.
+       01  WS-TOTAL-COUNT               PIC 9(6) VALUE ZERO.
+       01  WS-PASS-COUNT                PIC 9(6) VALUE ZERO.
+       01  WS-BADDATE-COUNT             PIC 9(6) VALUE ZERO.
+       01  WS-BADTIME-COUNT             PIC 9(6) VALUE ZERO.
+       01  WS-NONBUS-COUNT              PIC 9(6) VALUE ZERO.
+       01  WS-INVALID-COUNT             PIC 9(6) VALUE ZERO.
+       01  WS-PCT                       PIC ZZ9.99.
+       01  WS-PCT-CALC                  PIC 9(3)V99.
+       01  WS-PCT-PART                  PIC 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE
+           PERFORM LOAD-MAX-DATE
+           PERFORM LOAD-CHECKPOINT
+           PERFORM OPEN-FILES
+           PERFORM SKIP-PROCESSED-RECORDS
+           PERFORM READ-TRANS-FILE
+
+           PERFORM UNTIL END-OF-TRANS-FILE
+              PERFORM VALIDATE-RECORD
+              PERFORM READ-TRANS-FILE
+           END-PERFORM
+
+           PERFORM WRITE-SUMMARY-REPORT
+           PERFORM CLOSE-FILES
+           PERFORM CLEAR-CHECKPOINT
+           STOP RUN.
+
+       OPEN-FILES.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+              DISPLAY "DTBATCH: unable to open TRANSFIL - file status "
+                      WS-TRANS-STATUS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+      *> EXCPFIL and DTAUDIT accumulate across runs (same as the
+      *> interactive BUG program) so a fresh day's batch never wipes
+      *> out exceptions/audit history left by earlier runs.
+           OPEN EXTEND EXCEPT-FILE
+           IF WS-EXCEPT-STATUS NOT = "00"
+              OPEN OUTPUT EXCEPT-FILE
+           END-IF
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       CLOSE-FILES.
+           CLOSE TRANS-FILE
+           CLOSE EXCEPT-FILE
+           CLOSE AUDIT-FILE.
+
+       LOAD-CHECKPOINT.
+      *> A prior run that abended partway through leaves its last
+      *> checkpoint in DTRESTRT; resume from there instead of
+      *> reprocessing the whole file from record one. The running
+      *> counts are carried in the same record so a resumed run's
+      *> WRITE-SUMMARY-REPORT reflects the whole file, not just the
+      *> segment processed since the resume point.
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-STATUS = "00"
+              READ RESTART-FILE
+                 NOT AT END
+                    MOVE RST-SEQ-NO        TO WS-SEQ-NO
+                    MOVE RST-TOTAL-COUNT   TO WS-TOTAL-COUNT
+                    MOVE RST-PASS-COUNT    TO WS-PASS-COUNT
+                    MOVE RST-BADDATE-COUNT TO WS-BADDATE-COUNT
+                    MOVE RST-BADTIME-COUNT TO WS-BADTIME-COUNT
+                    MOVE RST-NONBUS-COUNT  TO WS-NONBUS-COUNT
+              END-READ
+              CLOSE RESTART-FILE
+              IF WS-SEQ-NO > 0
+                 SET IS-RESUMING TO TRUE
+              END-IF
+           END-IF.
+
+       SKIP-PROCESSED-RECORDS.
+           IF IS-RESUMING
+              DISPLAY "Resuming after checkpoint, skipping "
+                      WS-SEQ-NO " record(s) already processed."
+              PERFORM WS-SEQ-NO TIMES
+                 READ TRANS-FILE
+                    AT END
+                       SET END-OF-TRANS-FILE TO TRUE
+                 END-READ
+              END-PERFORM
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+      *> The run completed cleanly, so there is nothing left to
+      *> resume from; reset the checkpoint for the next run.
+           MOVE ZERO  TO RST-SEQ-NO RST-TOTAL-COUNT RST-PASS-COUNT
+                         RST-BADDATE-COUNT RST-BADTIME-COUNT
+                         RST-NONBUS-COUNT
+           MOVE SPACE TO RST-SEP1 RST-SEP2 RST-SEP3 RST-SEP4 RST-SEP5
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       READ-TRANS-FILE.
+           READ TRANS-FILE
+              AT END
+                 SET END-OF-TRANS-FILE TO TRUE
+           END-READ.
+
+       VALIDATE-RECORD.
+           ADD 1 TO WS-SEQ-NO
+           ADD 1 TO WS-TOTAL-COUNT
+           MOVE "N" TO WS-NONBUS-FLAG
+           MOVE SPACES TO WS-NONBUS-REASON
+
+           CALL "DTVALID" USING WS-AREA WS-MAX-DATE
+                                 WS-STATUS-CODE WS-REASON
+           END-CALL
+
+           EVALUATE TRUE
+              WHEN WS-STATUS-CODE = 0
+                 PERFORM CHECK-BUSINESS-DAY
+                 IF IS-NONBUS-DAY
+                    DISPLAY "Valid date and time - non-business day ("
+                            FUNCTION TRIM (WS-NONBUS-REASON) ")."
+                    ADD 1 TO WS-NONBUS-COUNT
+                    PERFORM WRITE-EXCEPTION
+                 ELSE
+                    DISPLAY "Valid date and time."
+                    ADD 1 TO WS-PASS-COUNT
+                 END-IF
+              WHEN WS-STATUS-CODE < 20
+                 DISPLAY "Invalid date."
+                 ADD 1 TO WS-BADDATE-COUNT
+                 PERFORM WRITE-EXCEPTION
+              WHEN OTHER
+                 DISPLAY "Invalid time."
+                 ADD 1 TO WS-BADTIME-COUNT
+                 PERFORM WRITE-EXCEPTION
+           END-EVALUATE
+
+           PERFORM WRITE-AUDIT-ENTRY
+
+           IF FUNCTION MOD (WS-SEQ-NO, WS-CHECKPOINT-EVERY) = 0
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       CHECK-BUSINESS-DAY.
+           CALL "DTHOLCHK" USING WS-AREA
+                                  WS-NONBUS-FLAG WS-NONBUS-REASON
+           END-CALL.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-SEQ-NO        TO RST-SEQ-NO
+           MOVE SPACE            TO RST-SEP1
+           MOVE WS-TOTAL-COUNT   TO RST-TOTAL-COUNT
+           MOVE SPACE            TO RST-SEP2
+           MOVE WS-PASS-COUNT    TO RST-PASS-COUNT
+           MOVE SPACE            TO RST-SEP3
+           MOVE WS-BADDATE-COUNT TO RST-BADDATE-COUNT
+           MOVE SPACE            TO RST-SEP4
+           MOVE WS-BADTIME-COUNT TO RST-BADTIME-COUNT
+           MOVE SPACE            TO RST-SEP5
+           MOVE WS-NONBUS-COUNT  TO RST-NONBUS-COUNT
+           OPEN OUTPUT RESTART-FILE
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+       WRITE-EXCEPTION.
+           MOVE WS-SEQ-NO   TO EXC-SEQ-NO
+           MOVE SPACE       TO EXC-SEP1
+           MOVE WS-RUN-DATE TO EXC-RUN-DATE
+           MOVE SPACE       TO EXC-SEP2
+           MOVE WS-DATE-N   TO EXC-DATE-IN
+           MOVE SPACE       TO EXC-SEP3
+           MOVE WS-TIME-N   TO EXC-TIME-IN
+           MOVE SPACE       TO EXC-SEP4
+           IF IS-NONBUS-DAY
+              MOVE SPACES TO EXC-REASON
+              STRING "Non-business day - "
+                     FUNCTION TRIM (WS-NONBUS-REASON)
+                     DELIMITED BY SIZE
+                     INTO EXC-REASON
+           ELSE
+              MOVE WS-REASON TO EXC-REASON
+           END-IF
+           WRITE WS-EXCEPTION-RECORD.
+
+       WRITE-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE (1:14) TO AUD-TIMESTAMP
+           MOVE SPACE       TO AUD-SEP1
+           MOVE WS-DATE-N   TO AUD-DATE-IN
+           MOVE SPACE       TO AUD-SEP2
+           MOVE WS-TIME-N   TO AUD-TIME-IN
+           MOVE SPACE       TO AUD-SEP3
+           EVALUATE TRUE
+              WHEN WS-STATUS-CODE NOT = 0
+                 MOVE "FAIL" TO AUD-RESULT
+                 MOVE WS-REASON TO AUD-REASON
+              WHEN IS-NONBUS-DAY
+                 MOVE "NBUS" TO AUD-RESULT
+                 MOVE SPACES TO AUD-REASON
+                 STRING "Non-business day - "
+                        FUNCTION TRIM (WS-NONBUS-REASON)
+                        DELIMITED BY SIZE
+                        INTO AUD-REASON
+              WHEN OTHER
+                 MOVE "PASS" TO AUD-RESULT
+                 MOVE SPACES TO AUD-REASON
+           END-EVALUATE
+           MOVE SPACE       TO AUD-SEP4
+           WRITE WS-AUDIT-RECORD.
+
+       LOAD-MAX-DATE.
+      *> The upper bound for an acceptable date is normally the
+      *> current system date, but a site can override it by
+      *> dropping a single YYYYMMDD record in the DTCTLFIL file.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-MAX-DATE
+           OPEN INPUT DT-CTL-FILE
+           IF WS-CTL-STATUS = "00"
+              READ DT-CTL-FILE
+                 NOT AT END
+                    MOVE CTL-RECORD TO WS-MAX-DATE
+              END-READ
+              CLOSE DT-CTL-FILE
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+      *> Mirrors the PASS/NBUS/FAIL categories written to DTAUDIT -
+      *> non-business day is reported as its own bucket, not folded
+      *> into Invalid, since a record that reaches that bucket passed
+      *> DTVALID and is displayed/audited as valid everywhere else in
+      *> the program. Invalid breaks down further into its two
+      *> DTVALID rejection reasons (bad date vs. bad time).
+           COMPUTE WS-INVALID-COUNT =
+                   WS-BADDATE-COUNT + WS-BADTIME-COUNT
+
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Date/Time Validation Batch Summary - Run Date "
+                  WS-RUN-DATE
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Total records processed : " WS-TOTAL-COUNT
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-PASS-COUNT TO WS-PCT-PART
+           PERFORM COMPUTE-PERCENT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Valid               : " WS-PASS-COUNT
+                  "  (" WS-PCT "%)"
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-NONBUS-COUNT TO WS-PCT-PART
+           PERFORM COMPUTE-PERCENT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Non-business day    : " WS-NONBUS-COUNT
+                  "  (" WS-PCT "%)"
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-INVALID-COUNT TO WS-PCT-PART
+           PERFORM COMPUTE-PERCENT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "Invalid             : " WS-INVALID-COUNT
+                  "  (" WS-PCT "%)"
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-BADDATE-COUNT TO WS-PCT-PART
+           PERFORM COMPUTE-PERCENT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  Invalid date      : " WS-BADDATE-COUNT
+                  "  (" WS-PCT "%)"
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           MOVE WS-BADTIME-COUNT TO WS-PCT-PART
+           PERFORM COMPUTE-PERCENT
+           MOVE SPACES TO SUMMARY-LINE
+           STRING "  Invalid time      : " WS-BADTIME-COUNT
+                  "  (" WS-PCT "%)"
+                  DELIMITED BY SIZE
+                  INTO SUMMARY-LINE
+           WRITE SUMMARY-LINE
+
+           CLOSE SUMMARY-FILE.
+
+       COMPUTE-PERCENT.
+      *> WS-PCT is left holding WS-PCT-PART's share of
+      *> WS-TOTAL-COUNT, as a percentage to two decimal places.
+      *> An empty transaction file has nothing to divide by, so the
+      *> rate is reported as a flat 0.00 rather than dividing by
+      *> zero.
+           IF WS-TOTAL-COUNT = 0
+              MOVE ZERO TO WS-PCT-CALC
+           ELSE
+              COMPUTE WS-PCT-CALC ROUNDED =
+                      WS-PCT-PART * 100 / WS-TOTAL-COUNT
+           END-IF
+           MOVE WS-PCT-CALC TO WS-PCT.
